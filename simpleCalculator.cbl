@@ -3,32 +3,454 @@
       * Date:4/23/18
       * Purpose:E
       * Tectonics: cobc
+      * Mod Log:
+      *   8/8/26  - Read calculation requests from CALC-TRANS-FILE
+      *              instead of ACCEPTing Num1/Num2/Operator, so a
+      *              day's batch can run unattended.
+      *   8/8/26  - Widened Num1/Num2/Result to signed PIC S9(7)V99
+      *              so business-sized dollar-and-cents amounts no
+      *              longer overflow or lose their sign.
+      *   8/8/26  - Added subtract (-) and divide (/) operators, with
+      *              a divide-by-zero check ahead of any DIVIDE.
+      *   8/8/26  - Validate each transaction's numeric fields and
+      *              operator before the arithmetic runs; reject
+      *              bad records instead of calculating on them.
+      *   8/8/26  - Honor an "E" sentinel operator so a batch can be
+      *              ended early without reading to end of file.
+      *   8/8/26  - Append every calculation to CALC-AUDIT-LOG with a
+      *              run id and timestamp for month-end reconciliation.
+      *   8/8/26  - Print an end-of-run summary: operator counts,
+      *              sum of Results, and the min/max Result.
+      *   8/8/26  - Checkpoint the last processed transaction id so a
+      *              restart after an abend skips already-done work.
+      *   8/8/26  - Persist each calculation to the indexed
+      *              CALC-HISTORY file and added a lookup mode to
+      *              retrieve a past calculation by its id.
+      *   8/8/26  - Write each calculation to a CSV interface file
+      *              for the downstream accounting feed.
+      *   8/8/26  - Clear the checkpoint once a batch runs to normal
+      *              completion, so a new day's file isn't mistaken
+      *              for a restart of yesterday's; stop validation at
+      *              the first failed rule so one bad transaction only
+      *              logs a single reject; check for a missing
+      *              CALCTRAN.DAT instead of abending on OPEN.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Example-Calculator.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRANS-FILE ASSIGN TO "CALCTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT CALC-AUDIT-LOG ASSIGN TO "CALCAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CALC-CHECKPOINT-FILE ASSIGN TO "CALCCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CALC-HISTORY-FILE ASSIGN TO "CALCHIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CH-CALC-ID
+               FILE STATUS IS WS-HIST-STATUS.
+           SELECT CALC-SEQUENCE-FILE ASSIGN TO "CALCSEQ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQ-STATUS.
+           SELECT CALC-CSV-FILE ASSIGN TO "CALCCSV.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-TRANS-FILE.
+       01  CALC-TRANS-RECORD.
+           05  TR-TRANS-ID         PIC 9(6).
+           05  TR-NUM1             PIC S9(7)V99 SIGN TRAILING
+                                   SEPARATE CHARACTER.
+           05  TR-NUM2             PIC S9(7)V99 SIGN TRAILING
+                                   SEPARATE CHARACTER.
+           05  TR-OPERATOR         PIC X.
+
+       FD  CALC-AUDIT-LOG.
+       01  CALC-AUDIT-RECORD.
+           05  AL-RUN-ID           PIC X(14).
+           05  AL-TIMESTAMP        PIC X(21).
+           05  AL-TRANS-ID         PIC 9(6).
+           05  AL-NUM1             PIC S9(7)V99 SIGN TRAILING
+                                   SEPARATE CHARACTER.
+           05  AL-NUM2             PIC S9(7)V99 SIGN TRAILING
+                                   SEPARATE CHARACTER.
+           05  AL-OPERATOR         PIC X.
+           05  AL-RESULT           PIC S9(7)V99 SIGN TRAILING
+                                   SEPARATE CHARACTER.
+           05  AL-STATUS           PIC X(8).
+           05  AL-REASON           PIC X(30).
+
+       FD  CALC-CHECKPOINT-FILE.
+       01  CALC-CHECKPOINT-RECORD.
+           05  CK-LAST-TRANS-ID    PIC 9(6).
+
+       FD  CALC-HISTORY-FILE.
+       01  CALC-HISTORY-RECORD.
+           05  CH-CALC-ID          PIC 9(6).
+           05  CH-NUM1             PIC S9(7)V99 SIGN TRAILING
+                                   SEPARATE CHARACTER.
+           05  CH-NUM2             PIC S9(7)V99 SIGN TRAILING
+                                   SEPARATE CHARACTER.
+           05  CH-OPERATOR         PIC X.
+           05  CH-RESULT           PIC S9(7)V99 SIGN TRAILING
+                                   SEPARATE CHARACTER.
+
+       FD  CALC-SEQUENCE-FILE.
+       01  CALC-SEQUENCE-RECORD.
+           05  SQ-NEXT-CALC-ID     PIC 9(6).
+
+       FD  CALC-CSV-FILE.
+       01  CALC-CSV-RECORD         PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  Num1    Pic 9   VALUE ZEROES.
-       01  Num2    Pic 9   VALUE ZEROES.
-       01  Result  Pic 99  VALUE ZEROES.
+       01  Num1    Pic S9(7)V99   VALUE ZEROES.
+       01  Num2    Pic S9(7)V99   VALUE ZEROES.
+       01  Result  Pic S9(7)V99   VALUE ZEROES.
+       01  Result-Display  Pic ---,---,---.99  VALUE ZEROES.
        01  Operator    Pic X VALUE SPACE.
 
+       01  WS-EOF-SWITCH           PIC X VALUE "N".
+           88  END-OF-TRANS-FILE       VALUE "Y".
+
+       01  WS-VALID-SWITCH         PIC X VALUE "Y".
+           88  VALID-TRANSACTION       VALUE "Y".
+
+       01  WS-CURRENT-DATETIME     PIC X(21).
+       01  WS-RUN-ID               PIC X(14).
+
+       01  WS-SUMMARY-COUNTERS.
+           05  WS-ADD-COUNT        PIC 9(6) VALUE ZEROES.
+           05  WS-SUB-COUNT        PIC 9(6) VALUE ZEROES.
+           05  WS-MUL-COUNT        PIC 9(6) VALUE ZEROES.
+           05  WS-DIV-COUNT        PIC 9(6) VALUE ZEROES.
+           05  WS-RESULT-SUM       PIC S9(9)V99 VALUE ZEROES.
+           05  WS-RESULT-MIN       PIC S9(7)V99 VALUE ZEROES.
+           05  WS-RESULT-MAX       PIC S9(7)V99 VALUE ZEROES.
+       01  WS-FIRST-RESULT-SWITCH  PIC X VALUE "Y".
+           88  FIRST-RESULT-OF-RUN     VALUE "Y".
+
+       01  WS-SUM-DISPLAY      Pic ---,---,---.99  VALUE ZEROES.
+       01  WS-MIN-DISPLAY      Pic ---,---,---.99  VALUE ZEROES.
+       01  WS-MAX-DISPLAY      Pic ---,---,---.99  VALUE ZEROES.
+
+       01  WS-TRANS-STATUS         PIC XX VALUE "00".
+
+       01  WS-CKPT-STATUS          PIC XX VALUE "00".
+       01  WS-LAST-CHECKPOINT-ID   PIC 9(6) VALUE ZEROES.
+
+       01  WS-AUDIT-STATUS         PIC XX VALUE "00".
+       01  WS-CSV-STATUS           PIC XX VALUE "00".
+       01  WS-REJECT-REASON        PIC X(30) VALUE SPACES.
+
+       01  WS-HIST-STATUS          PIC XX VALUE "00".
+       01  WS-SEQ-STATUS           PIC XX VALUE "00".
+       01  WS-NEXT-CALC-ID         PIC 9(6) VALUE 1.
+
+       01  WS-RUN-MODE             PIC X VALUE "B".
+       01  WS-LOOKUP-SWITCH        PIC X VALUE "N".
+           88  LOOKUP-MODE-DONE        VALUE "Y".
+       01  WS-LOOKUP-ID            PIC 9(6) VALUE ZEROES.
+       01  WS-LOOKUP-NUM1-DISPLAY  Pic ---,---,---.99  VALUE ZEROES.
+       01  WS-LOOKUP-NUM2-DISPLAY  Pic ---,---,---.99  VALUE ZEROES.
+       01  WS-LOOKUP-RSLT-DISPLAY  Pic ---,---,---.99  VALUE ZEROES.
+
+       01  WS-CSV-DATE             PIC X(8).
+       01  WS-CSV-NUM1             PIC -9(7).99.
+       01  WS-CSV-NUM2             PIC -9(7).99.
+       01  WS-CSV-RESULT           PIC -9(7).99.
+
        PROCEDURE DIVISION.
        Calculator.
-           PERFORM 3 TIMES
-               DISPLAY "Enter first number: " WITH NO ADVANCING
-               ACCEPT Num1
-               DISPLAY "Enter second number: " with no ADVANCING
-               accept Num2
-               Display "Enter operator (+ or *): " with no ADVANCING
-               accept Operator
-               if operator = "+" THEN
-                   add num1, num2 giving Result
+           DISPLAY "Enter mode (B=Batch, L=Lookup): " WITH NO ADVANCING
+           ACCEPT WS-RUN-MODE
+           IF WS-RUN-MODE = "L" OR WS-RUN-MODE = "l" THEN
+               PERFORM Lookup-Mode
+               STOP RUN
+           END-IF
+           PERFORM Initialize-Run
+           PERFORM UNTIL END-OF-TRANS-FILE
+               READ CALC-TRANS-FILE
+                   AT END
+                       SET END-OF-TRANS-FILE TO TRUE
+                   NOT AT END
+                       IF TR-OPERATOR = "E" THEN
+                           SET END-OF-TRANS-FILE TO TRUE
+                       ELSE
+                           IF WS-LAST-CHECKPOINT-ID > 0 AND
+                               TR-TRANS-ID NOT > WS-LAST-CHECKPOINT-ID
+                               CONTINUE
+                           ELSE
+                               PERFORM Validate-Transaction
+                               IF VALID-TRANSACTION
+                                   MOVE TR-NUM1 TO Num1
+                                   MOVE TR-NUM2 TO Num2
+                                   MOVE TR-OPERATOR TO Operator
+                                   PERFORM Calculate-Result
+                                   MOVE Result TO Result-Display
+                                   DISPLAY "Result: ", Result-Display
+                                   PERFORM Write-Audit-Record
+                                   PERFORM Write-History-Record
+                                   PERFORM Write-Csv-Record
+                                   PERFORM Accumulate-Summary
+                               END-IF
+                               PERFORM Write-Checkpoint
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CALC-TRANS-FILE.
+           CLOSE CALC-AUDIT-LOG.
+           CLOSE CALC-HISTORY-FILE.
+           CLOSE CALC-CSV-FILE.
+           PERFORM Clear-Checkpoint.
+           PERFORM Print-Summary-Report.
+           STOP RUN.
+
+       Accumulate-Summary.
+           EVALUATE Operator
+               WHEN "+"
+                   ADD 1 TO WS-ADD-COUNT
+               WHEN "-"
+                   ADD 1 TO WS-SUB-COUNT
+               WHEN "*"
+                   ADD 1 TO WS-MUL-COUNT
+               WHEN "/"
+                   ADD 1 TO WS-DIV-COUNT
+           END-EVALUATE
+           ADD Result TO WS-RESULT-SUM
+           IF FIRST-RESULT-OF-RUN THEN
+               MOVE Result TO WS-RESULT-MIN
+               MOVE Result TO WS-RESULT-MAX
+               MOVE "N" TO WS-FIRST-RESULT-SWITCH
+           ELSE
+               IF Result < WS-RESULT-MIN THEN
+                   MOVE Result TO WS-RESULT-MIN
+               END-IF
+               IF Result > WS-RESULT-MAX THEN
+                   MOVE Result TO WS-RESULT-MAX
+               END-IF
+           END-IF.
+
+       Print-Summary-Report.
+           MOVE WS-RESULT-SUM TO WS-SUM-DISPLAY
+           MOVE WS-RESULT-MIN TO WS-MIN-DISPLAY
+           MOVE WS-RESULT-MAX TO WS-MAX-DISPLAY
+           DISPLAY "==== Example-Calculator Run Summary ===="
+           DISPLAY "Run Id: " WS-RUN-ID
+           DISPLAY "Additions......: " WS-ADD-COUNT
+           DISPLAY "Subtractions...: " WS-SUB-COUNT
+           DISPLAY "Multiplications: " WS-MUL-COUNT
+           DISPLAY "Divisions......: " WS-DIV-COUNT
+           DISPLAY "Sum of Results.: " WS-SUM-DISPLAY
+           DISPLAY "Minimum Result.: " WS-MIN-DISPLAY
+           DISPLAY "Maximum Result.: " WS-MAX-DISPLAY
+           DISPLAY "=========================================".
+
+       Initialize-Run.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME(1:14) TO WS-RUN-ID
+           OPEN INPUT CALC-TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00" THEN
+               DISPLAY "CALCTRAN.DAT not found, run aborted"
+               STOP RUN
+           END-IF
+           OPEN EXTEND CALC-AUDIT-LOG
+           IF WS-AUDIT-STATUS NOT = "00" THEN
+               OPEN OUTPUT CALC-AUDIT-LOG
+               CLOSE CALC-AUDIT-LOG
+               OPEN EXTEND CALC-AUDIT-LOG
+           END-IF
+           OPEN INPUT CALC-CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00" THEN
+               READ CALC-CHECKPOINT-FILE
+                   AT END
+                       MOVE ZEROES TO WS-LAST-CHECKPOINT-ID
+                   NOT AT END
+                       MOVE CK-LAST-TRANS-ID TO WS-LAST-CHECKPOINT-ID
+               END-READ
+               CLOSE CALC-CHECKPOINT-FILE
+           END-IF
+           OPEN INPUT CALC-SEQUENCE-FILE
+           IF WS-SEQ-STATUS = "00" THEN
+               READ CALC-SEQUENCE-FILE
+                   AT END
+                       MOVE 1 TO WS-NEXT-CALC-ID
+                   NOT AT END
+                       MOVE SQ-NEXT-CALC-ID TO WS-NEXT-CALC-ID
+               END-READ
+               CLOSE CALC-SEQUENCE-FILE
+           END-IF
+           OPEN I-O CALC-HISTORY-FILE
+           IF WS-HIST-STATUS NOT = "00" THEN
+               OPEN OUTPUT CALC-HISTORY-FILE
+               CLOSE CALC-HISTORY-FILE
+               OPEN I-O CALC-HISTORY-FILE
+           END-IF
+           OPEN EXTEND CALC-CSV-FILE
+           IF WS-CSV-STATUS NOT = "00" THEN
+               OPEN OUTPUT CALC-CSV-FILE
+               CLOSE CALC-CSV-FILE
+               OPEN EXTEND CALC-CSV-FILE
+           END-IF.
+
+       Write-Csv-Record.
+           MOVE WS-CURRENT-DATETIME(1:8) TO WS-CSV-DATE
+           MOVE Num1 TO WS-CSV-NUM1
+           MOVE Num2 TO WS-CSV-NUM2
+           MOVE Result TO WS-CSV-RESULT
+           MOVE SPACES TO CALC-CSV-RECORD
+           STRING WS-CSV-DATE        DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  WS-CSV-NUM1        DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  WS-CSV-NUM2        DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  Operator           DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  WS-CSV-RESULT      DELIMITED BY SIZE
+               INTO CALC-CSV-RECORD
+           END-STRING
+           WRITE CALC-CSV-RECORD.
+
+       Write-History-Record.
+           MOVE WS-NEXT-CALC-ID TO CH-CALC-ID
+           MOVE Num1 TO CH-NUM1
+           MOVE Num2 TO CH-NUM2
+           MOVE Operator TO CH-OPERATOR
+           MOVE Result TO CH-RESULT
+           WRITE CALC-HISTORY-RECORD
+           ADD 1 TO WS-NEXT-CALC-ID
+           PERFORM Write-Sequence-Record.
+
+       Write-Sequence-Record.
+           MOVE WS-NEXT-CALC-ID TO SQ-NEXT-CALC-ID
+           OPEN OUTPUT CALC-SEQUENCE-FILE
+           WRITE CALC-SEQUENCE-RECORD
+           CLOSE CALC-SEQUENCE-FILE.
+
+       Lookup-Mode.
+           OPEN INPUT CALC-HISTORY-FILE
+           IF WS-HIST-STATUS NOT = "00" THEN
+               DISPLAY "No calculation history yet"
+           ELSE
+               PERFORM UNTIL LOOKUP-MODE-DONE
+                   DISPLAY "Enter calculation id (0 to quit): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-LOOKUP-ID
+                   IF WS-LOOKUP-ID = 0 THEN
+                       MOVE "Y" TO WS-LOOKUP-SWITCH
+                   ELSE
+                       MOVE WS-LOOKUP-ID TO CH-CALC-ID
+                       READ CALC-HISTORY-FILE
+                           INVALID KEY
+                               DISPLAY "No history found for id "
+                                   WS-LOOKUP-ID
+                           NOT INVALID KEY
+                               MOVE CH-NUM1 TO WS-LOOKUP-NUM1-DISPLAY
+                               MOVE CH-NUM2 TO WS-LOOKUP-NUM2-DISPLAY
+                               MOVE CH-RESULT TO WS-LOOKUP-RSLT-DISPLAY
+                               DISPLAY "Num1: " WS-LOOKUP-NUM1-DISPLAY
+                               DISPLAY "Num2: " WS-LOOKUP-NUM2-DISPLAY
+                               DISPLAY "Operator: " CH-OPERATOR
+                               DISPLAY "Result: " WS-LOOKUP-RSLT-DISPLAY
+                       END-READ
+                   END-IF
+               END-PERFORM
+               CLOSE CALC-HISTORY-FILE
+           END-IF.
+
+       Write-Checkpoint.
+           MOVE TR-TRANS-ID TO CK-LAST-TRANS-ID
+           OPEN OUTPUT CALC-CHECKPOINT-FILE
+           WRITE CALC-CHECKPOINT-RECORD
+           CLOSE CALC-CHECKPOINT-FILE.
+
+       Clear-Checkpoint.
+           MOVE ZEROES TO CK-LAST-TRANS-ID
+           OPEN OUTPUT CALC-CHECKPOINT-FILE
+           WRITE CALC-CHECKPOINT-RECORD
+           CLOSE CALC-CHECKPOINT-FILE
+           MOVE ZEROES TO WS-LAST-CHECKPOINT-ID.
+
+       Write-Audit-Record.
+           MOVE WS-RUN-ID TO AL-RUN-ID
+           MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+           MOVE TR-TRANS-ID TO AL-TRANS-ID
+           MOVE Num1 TO AL-NUM1
+           MOVE Num2 TO AL-NUM2
+           MOVE Operator TO AL-OPERATOR
+           MOVE Result TO AL-RESULT
+           MOVE "ACCEPTED" TO AL-STATUS
+           MOVE SPACES TO AL-REASON
+           WRITE CALC-AUDIT-RECORD.
+
+       Write-Reject-Record.
+           MOVE WS-RUN-ID TO AL-RUN-ID
+           MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+           MOVE TR-TRANS-ID TO AL-TRANS-ID
+           IF TR-NUM1 NUMERIC THEN
+               MOVE TR-NUM1 TO AL-NUM1
+           ELSE
+               MOVE ZERO TO AL-NUM1
+           END-IF
+           IF TR-NUM2 NUMERIC THEN
+               MOVE TR-NUM2 TO AL-NUM2
+           ELSE
+               MOVE ZERO TO AL-NUM2
+           END-IF
+           MOVE TR-OPERATOR TO AL-OPERATOR
+           MOVE ZERO TO AL-RESULT
+           MOVE "REJECTED" TO AL-STATUS
+           MOVE WS-REJECT-REASON TO AL-REASON
+           WRITE CALC-AUDIT-RECORD.
+
+       Validate-Transaction.
+           MOVE "Y" TO WS-VALID-SWITCH
+           IF TR-NUM1 NOT NUMERIC OR TR-NUM2 NOT NUMERIC THEN
+               DISPLAY "Invalid number, transaction "
+                   TR-TRANS-ID " rejected"
+               MOVE "Invalid Num1 or Num2" TO WS-REJECT-REASON
+               PERFORM Write-Reject-Record
+               MOVE "N" TO WS-VALID-SWITCH
+           END-IF
+           IF VALID-TRANSACTION THEN
+               IF TR-OPERATOR NOT = "+" AND TR-OPERATOR NOT = "-"
+                   AND TR-OPERATOR NOT = "*" AND TR-OPERATOR NOT = "/"
+                   DISPLAY "Invalid operator, transaction "
+                       TR-TRANS-ID " rejected"
+                   MOVE "Invalid operator" TO WS-REJECT-REASON
+                   PERFORM Write-Reject-Record
+                   MOVE "N" TO WS-VALID-SWITCH
                END-IF
-               if operator = "*" THEN
-                   MULTIPLY Num1 by Num2 giving Result
+           END-IF
+           IF VALID-TRANSACTION THEN
+               IF TR-OPERATOR = "/" AND TR-NUM2 = ZERO THEN
+                   DISPLAY "Divide by zero, transaction "
+                       TR-TRANS-ID " rejected"
+                   MOVE "Divide by zero" TO WS-REJECT-REASON
+                   PERFORM Write-Reject-Record
+                   MOVE "N" TO WS-VALID-SWITCH
                END-IF
-               display "Result: ", Result
-               END-PERFORM.
-               STOP RUN.
+           END-IF.
+
+       Calculate-Result.
+           if operator = "+" THEN
+               add num1, num2 giving Result
+           END-IF
+           if operator = "*" THEN
+               MULTIPLY Num1 by Num2 giving Result
+           END-IF
+           if operator = "-" THEN
+               SUBTRACT Num2 FROM Num1 GIVING Result
+           END-IF
+           if operator = "/" THEN
+               DIVIDE Num1 BY Num2 GIVING Result
+           END-IF.
